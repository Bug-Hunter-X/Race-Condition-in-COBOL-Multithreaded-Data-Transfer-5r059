@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  XFERREC.cpy
+      *  Common transfer-area record layout, 100 bytes, shared by
+      *  WS-AREA-1 / WS-AREA-2 (via REDEFINES + REPLACING) and by the
+      *  input/output dataset FDs so a field-by-field compare/audit is
+      *  possible instead of a raw byte compare.
+      *****************************************************************
+           05  XFER-ID                     PIC X(10).
+           05  XFER-AMOUNT                 PIC S9(9)V99 COMP-3.
+           05  XFER-EFFECTIVE-DATE         PIC X(10).
+           05  XFER-FILLER                 PIC X(74).
