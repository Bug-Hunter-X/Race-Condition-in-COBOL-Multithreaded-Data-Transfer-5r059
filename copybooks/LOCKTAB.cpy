@@ -0,0 +1,19 @@
+      *****************************************************************
+      *  LOCKTAB.cpy
+      *  Lock-table record.  One record per transfer area.  The record
+      *  existing on LOCKTAB-FILE (keyed on LT-AREA-ID) IS the lock --
+      *  acquiring is a WRITE (fails w/ duplicate-key if already held),
+      *  releasing is a DELETE.  That lets the indexed-file access
+      *  method (not a WORKING-STORAGE flag) arbitrate contention, so
+      *  the same layout backs the in-memory lock request, the audit
+      *  trail and the operator inquiry report.
+      *****************************************************************
+      *    "Free" has no record on LOCKTAB-FILE at all (a released
+      *    lock is a DELETE, not a status flip), so LT-LOCK-FLAG only
+      *    ever needs the one condition-name for a record that exists.
+       01  LOCKTAB-RECORD.
+           05  LT-AREA-ID                  PIC X(10).
+           05  LT-LOCK-FLAG                PIC X(1).
+               88  LT-LOCKED               VALUE 'L'.
+           05  LT-HOLDER-ID                PIC X(8).
+           05  LT-TIMESTAMP-ACQUIRED       PIC X(21).
