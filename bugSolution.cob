@@ -1,15 +1,1032 @@
-01  WS-AREA-1 PIC X(100). 
-01  WS-AREA-2 PIC X(100). 
-01  WS-MUTEX  PIC 9(9) VALUE 0. 
-
-PROCEDURE DIVISION.
-    IF WS-MUTEX = 0 THEN
-       MOVE 1 TO WS-MUTEX 
-       MOVE 'Hello' TO WS-AREA-1.
-       MOVE WS-AREA-1 TO WS-AREA-2.
-       MOVE 0 TO WS-MUTEX 
-    END-IF
-    DISPLAY WS-AREA-2.
-    GOBACK.
-
-This solution introduces a simple mutex (mutual exclusion) mechanism, ensuring that only one thread can access and modify the shared data (WS-AREA-1 and WS-AREA-2) at a time.  Note that the implementation of mutexes might depend on the specific COBOL compiler and its support for multithreading.  More sophisticated synchronization primitives may be needed in real-world scenarios.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. XFERMAIN.
+      *****************************************************************
+      *  XFERMAIN
+      *  Grew out of the two-line WS-AREA-1 -> WS-AREA-2 mutex demo.
+      *  The single WS-MUTEX flag guarding one pair of areas has been
+      *  replaced with LOCKTAB-FILE, a lock table keyed by area id.
+      *  Acquiring a lock is a WRITE to the area's slot; releasing is
+      *  a DELETE.  The file's own occupied-slot check -- not a
+      *  WORKING-STORAGE flag -- arbitrates contention, so unrelated
+      *  areas can be locked at the same time instead of serializing
+      *  on one shared flag.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Fixed-length RECORD SEQUENTIAL (not LINE SEQUENTIAL) because
+      *    XFER-AMOUNT is packed decimal and could contain an embedded
+      *    byte that LINE SEQUENTIAL would mistake for a line ending.
+           SELECT INPUT-DATASET ASSIGN TO "INFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-INFILE-STATUS.
+
+           SELECT OUTPUT-DATASET ASSIGN TO "OUTFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OUTFILE-STATUS.
+
+      *    RELATIVE (rather than INDEXED) organization is used so the
+      *    lock table works without an ISAM/VSAM handler configured
+      *    into the COBOL runtime; a WRITE to an occupied relative
+      *    slot fails just like a duplicate primary key would.
+           SELECT LOCKTAB-FILE ASSIGN TO "LOCKTAB"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-LOCKTAB-REL-KEY
+               FILE STATUS IS WS-LOCKTAB-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT PROBLEM-LOG-FILE ASSIGN TO "PROBLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PROBLOG-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPTFIL"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-CKPT-REL-KEY
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT SUMMARY-REPORT-FILE ASSIGN TO "SUMRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUMRPT-STATUS.
+
+           SELECT EXCEPTIONS-FILE ASSIGN TO "EXCPFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INPUT-DATASET.
+       01  INPUT-RECORD.
+           COPY XFERREC REPLACING XFER-ID             BY IN-ID
+                                   XFER-AMOUNT         BY IN-AMOUNT
+                                   XFER-EFFECTIVE-DATE BY IN-EFF-DATE
+                                   XFER-FILLER         BY IN-FILLER.
+
+       FD  OUTPUT-DATASET.
+       01  OUTPUT-RECORD.
+           COPY XFERREC REPLACING XFER-ID             BY OUT-ID
+                                   XFER-AMOUNT         BY OUT-AMOUNT
+                                   XFER-EFFECTIVE-DATE BY OUT-EFF-DATE
+                                   XFER-FILLER         BY OUT-FILLER.
+
+       FD  LOCKTAB-FILE.
+           COPY LOCKTAB.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-AREA-ID                PIC X(10).
+           05  CKPT-STATUS                 PIC X(1).
+               88  CKPT-COMPLETE           VALUE 'C'.
+               88  CKPT-PENDING            VALUE 'P'.
+           05  CKPT-TIMESTAMP              PIC X(21).
+
+       FD  SUMMARY-REPORT-FILE.
+       01  SUMMARY-REPORT-LINE             PIC X(80).
+
+       FD  EXCEPTIONS-FILE.
+       01  EXCEPTION-RECORD.
+           05  EX-TIMESTAMP                PIC X(21).
+           05  FILLER                      PIC X VALUE SPACE.
+           05  EX-AREA-ID                  PIC X(10).
+           05  FILLER                      PIC X VALUE SPACE.
+           05  EX-SOURCE-CHECKSUM          PIC 9(10).
+           05  FILLER                      PIC X VALUE SPACE.
+           05  EX-TARGET-CHECKSUM          PIC 9(10).
+           05  FILLER                      PIC X VALUE SPACE.
+           05  EX-DESCRIPTION              PIC X(30).
+
+       FD  PROBLEM-LOG-FILE.
+       01  PROBLEM-LOG-RECORD.
+           05  PL-TIMESTAMP                PIC X(21).
+           05  FILLER                      PIC X VALUE SPACE.
+           05  PL-AREA-ID                  PIC X(10).
+           05  FILLER                      PIC X VALUE SPACE.
+           05  PL-HOLDER-ID                PIC X(8).
+           05  FILLER                      PIC X VALUE SPACE.
+           05  PL-ATTEMPTS                 PIC 999.
+           05  FILLER                      PIC X VALUE SPACE.
+           05  PL-REASON                   PIC X(50).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05  AUD-TIMESTAMP               PIC X(21).
+           05  FILLER                      PIC X VALUE SPACE.
+           05  AUD-AREA-ID                 PIC X(10).
+           05  FILLER                      PIC X VALUE SPACE.
+           05  AUD-WAIT-MS                 PIC ZZZZ9.
+           05  FILLER                      PIC X VALUE SPACE.
+           05  AUD-ID                      PIC X(10).
+           05  FILLER                      PIC X VALUE SPACE.
+           05  AUD-AMOUNT                  PIC -(9)9.99.
+           05  FILLER                      PIC X VALUE SPACE.
+           05  AUD-EFFECTIVE-DATE          PIC X(10).
+
+       WORKING-STORAGE SECTION.
+      *    WS-AREA-1 / WS-AREA-2 stay 100-byte transfer areas; the
+      *    REDEFINES below layer a named, typed view (id / amount /
+      *    effective-date / filler) over the same bytes via the shared
+      *    XFERREC copybook, so callers can address fields instead of
+      *    hand-splitting a raw PIC X(100).
+       01  WS-AREA-1                   PIC X(100).
+       01  WS-AREA-1-REC REDEFINES WS-AREA-1.
+           COPY XFERREC REPLACING XFER-ID             BY A1-ID
+                                   XFER-AMOUNT         BY A1-AMOUNT
+                                   XFER-EFFECTIVE-DATE BY A1-EFF-DATE
+                                   XFER-FILLER         BY A1-FILLER.
+       01  WS-AREA-2                   PIC X(100).
+       01  WS-AREA-2-REC REDEFINES WS-AREA-2.
+           COPY XFERREC REPLACING XFER-ID             BY A2-ID
+                                   XFER-AMOUNT         BY A2-AMOUNT
+                                   XFER-EFFECTIVE-DATE BY A2-EFF-DATE
+                                   XFER-FILLER         BY A2-FILLER.
+
+       01  WS-RESTART-PARM             PIC X(7).
+       01  WS-RESTART-SWITCH           PIC X VALUE 'N'.
+           88  WS-IS-RESTART           VALUE 'Y'.
+       01  WS-ABEND-SWITCH             PIC X VALUE 'N'.
+           88  WS-ABEND                VALUE 'Y'.
+
+       01  WS-INFILE-STATUS            PIC XX.
+       01  WS-OUTFILE-STATUS           PIC XX.
+       01  WS-LOCKTAB-STATUS           PIC XX.
+       01  WS-AUDIT-STATUS             PIC XX.
+       01  WS-PROBLOG-STATUS           PIC XX.
+       01  WS-CKPT-STATUS              PIC XX.
+       01  WS-SUMRPT-STATUS            PIC XX.
+       01  WS-EXCP-STATUS              PIC XX.
+       01  WS-LOCKTAB-REL-KEY          PIC 9(9) VALUE 1.
+       01  WS-CKPT-REL-KEY             PIC 9(9) VALUE 1.
+       01  WS-CURRENT-AREA-ID          PIC X(10).
+       01  WS-CURRENT-HOLDER           PIC X(8).
+       01  WS-JOB-ID                   PIC X(8)  VALUE 'XFERMAIN'.
+       01  WS-TIMESTAMP                PIC X(21).
+       01  WS-WAIT-UNIT-MS             PIC 9(5) VALUE 50.
+       01  WS-WAIT-TIME-MS             PIC 9(5) VALUE 0.
+       01  WS-RETRY-COUNT              PIC 999 VALUE 0.
+       01  WS-MAX-RETRY                PIC 999 VALUE 20.
+       01  WS-RETURN-CODE              PIC 9(4) VALUE 0.
+       01  WS-SLEEP-NANOS              PIC 9(9) COMP-5.
+
+      *    LOCKTAB-FILE/CHECKPOINT-FILE/AUDIT-FILE/PROBLEM-LOG-FILE/
+      *    EXCEPTIONS-FILE/OUTPUT-DATASET are opened for just the one
+      *    input record being processed, not for XFERMAIN's whole run,
+      *    so a second concurrent instance working a different record
+      *    isn't shut out for this run's entire duration (see
+      *    240-OPEN-RECORD-FILES).  WS-FILE-OPEN-RETRY/-MAX-RETRY/
+      *    -FAILED-SWITCH back every one of those per-record OPENs.
+       01  WS-FILE-OPEN-RETRY          PIC 999 VALUE 0.
+       01  WS-FILE-OPEN-MAX-RETRY      PIC 999 VALUE 100.
+       01  WS-FILE-OPEN-FAILED-SWITCH  PIC X VALUE 'N'.
+           88  WS-FILE-OPEN-FAILED     VALUE 'Y'.
+
+       01  WS-LOCK-ACQUIRED-SWITCH     PIC X VALUE 'N'.
+           88  WS-LOCK-ACQUIRED        VALUE 'Y'.
+       01  WS-ALREADY-DONE-SWITCH      PIC X VALUE 'N'.
+           88  WS-ALREADY-DONE         VALUE 'Y'.
+       01  WS-EOF-SWITCH               PIC X VALUE 'N'.
+           88  WS-EOF                  VALUE 'Y'.
+
+       01  WS-COUNTS.
+           05  WS-ATTEMPTED-COUNT      PIC 9(7) VALUE 0.
+           05  WS-COMPLETED-COUNT      PIC 9(7) VALUE 0.
+           05  WS-SKIPPED-COUNT        PIC 9(7) VALUE 0.
+           05  WS-STALLED-COUNT        PIC 9(7) VALUE 0.
+           05  WS-TOTAL-WAIT-MS        PIC 9(9) VALUE 0.
+           05  WS-MAX-WAIT-MS          PIC 9(5) VALUE 0.
+           05  WS-AVG-WAIT-MS          PIC 9(5) VALUE 0.
+           05  WS-DENOM-COUNT          PIC 9(7) VALUE 0.
+           05  WS-EXCEPTION-COUNT      PIC 9(7) VALUE 0.
+           05  WS-INPUT-RECORD-COUNT   PIC 9(7) VALUE 0.
+           05  WS-OUTPUT-RECORD-COUNT  PIC 9(7) VALUE 0.
+
+       01  WS-CHECKSUM-INDEX               PIC 999.
+       01  WS-SOURCE-CHECKSUM              PIC 9(10).
+       01  WS-TARGET-CHECKSUM              PIC 9(10).
+       01  WS-CKPT-HASH                    PIC 9(9).
+       01  WS-LOCKTAB-HASH                 PIC 9(9).
+
+       PROCEDURE DIVISION.
+
+       000-MAIN-CONTROL.
+           PERFORM 100-INITIALIZE
+           IF NOT WS-ABEND
+              PERFORM 200-PROCESS-INPUT-RECORDS UNTIL WS-EOF
+              PERFORM 700-WRITE-SUMMARY-REPORT
+           END-IF
+           PERFORM 900-TERMINATE
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           GOBACK.
+
+       200-PROCESS-INPUT-RECORDS.
+           READ INPUT-DATASET
+               AT END SET WS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-INPUT-RECORD-COUNT
+                   PERFORM 210-TRANSFER-ONE-RECORD
+           END-READ.
+
+       210-TRANSFER-ONE-RECORD.
+           MOVE IN-ID TO WS-CURRENT-AREA-ID
+           PERFORM 216-DERIVE-LOCKTAB-KEY
+           PERFORM 215-DERIVE-CKPT-KEY
+           MOVE INPUT-RECORD TO WS-AREA-1
+           ADD 1 TO WS-ATTEMPTED-COUNT
+           MOVE 'N' TO WS-ALREADY-DONE-SWITCH
+           PERFORM 240-OPEN-RECORD-FILES
+           IF WS-FILE-OPEN-FAILED
+              PERFORM 246-RECORD-FILE-CONTENTION
+           ELSE
+              PERFORM 220-CHECK-CHECKPOINT
+              IF WS-ALREADY-DONE
+                 PERFORM 245-CLOSE-RECORD-FILES
+                 ADD 1 TO WS-SKIPPED-COUNT
+                 DISPLAY 'AREA ALREADY TRANSFERRED - SKIPPING: ' IN-ID
+              ELSE
+                 PERFORM 300-ACQUIRE-LOCK
+                 IF WS-LOCK-ACQUIRED
+                    ADD 1 TO WS-COMPLETED-COUNT
+                    ADD WS-WAIT-TIME-MS TO WS-TOTAL-WAIT-MS
+                    IF WS-WAIT-TIME-MS > WS-MAX-WAIT-MS
+                       MOVE WS-WAIT-TIME-MS TO WS-MAX-WAIT-MS
+                    END-IF
+                    PERFORM 505-WRITE-CHECKPOINT-PENDING
+                    PERFORM 400-DO-TRANSFER
+                    PERFORM 500-RELEASE-LOCK
+                    PERFORM 510-WRITE-CHECKPOINT
+                    PERFORM 245-CLOSE-RECORD-FILES
+                    PERFORM 520-WRITE-AUDIT-RECORD
+                    PERFORM 600-RECONCILE
+                    PERFORM 610-WRITE-OUTPUT-RECORD
+                    DISPLAY WS-AREA-2
+                 ELSE
+                    PERFORM 245-CLOSE-RECORD-FILES
+                    PERFORM 330-STALL-HANDLING
+                 END-IF
+              END-IF
+           END-IF.
+
+       216-DERIVE-LOCKTAB-KEY.
+      *    Same rationale as 215-DERIVE-CKPT-KEY: LOCKTAB-FILE is
+      *    RELATIVE, not INDEXED (no ISAM/VSAM handler), so IN-ID
+      *    picks the slot via a hash rather than a run-positional
+      *    ordinal -- two independent runs' first records no longer
+      *    both land on relative slot 1 and contend on each other's
+      *    lock instead of locking independently.  The modulus (4001)
+      *    is sized for "dozens" of concurrently active areas, not the
+      *    prior 9999991 -- that oversized modulus produced a
+      *    multi-hundred-MB sparse LOCKTAB/CHKPTFIL for a handful of
+      *    records and made LOCKINQ's full sequential scan take
+      *    seconds. A small modulus means more hash collisions, so
+      *    every write path that trusts an occupied slot now confirms
+      *    the area id first (322-LOOKUP-CURRENT-HOLDER, 225, and
+      *    505/510's checkpoint guards) instead of assuming an
+      *    occupied slot always belongs to the area being processed.
+           MOVE 0 TO WS-LOCKTAB-HASH
+           PERFORM VARYING WS-CHECKSUM-INDEX FROM 1 BY 1
+                   UNTIL WS-CHECKSUM-INDEX > 10
+              COMPUTE WS-LOCKTAB-HASH = FUNCTION MOD
+                  ((WS-LOCKTAB-HASH * 31) +
+                   FUNCTION ORD(IN-ID(WS-CHECKSUM-INDEX:1))
+                   4001)
+           END-PERFORM
+           ADD 1 TO WS-LOCKTAB-HASH GIVING WS-LOCKTAB-REL-KEY.
+
+       215-DERIVE-CKPT-KEY.
+      *    CHECKPOINT-FILE has to be RELATIVE (see the LOCKTAB-FILE
+      *    note above -- no ISAM/VSAM handler is available), so the
+      *    business key (IN-ID) can't be used as a RELATIVE KEY
+      *    directly.  A hash of IN-ID picks the slot instead of the
+      *    run's positional WS-AREA-COUNTER, so the same area id maps
+      *    to the same slot on every run regardless of where it falls
+      *    in that run's INFILE -- CKPT-AREA-ID (checked in
+      *    220-CHECK-CHECKPOINT) is what actually proves identity;
+      *    this just keeps hash collisions rare.  Same 4001 modulus
+      *    and same rationale as 216-DERIVE-LOCKTAB-KEY.
+           MOVE 0 TO WS-CKPT-HASH
+           PERFORM VARYING WS-CHECKSUM-INDEX FROM 1 BY 1
+                   UNTIL WS-CHECKSUM-INDEX > 10
+              COMPUTE WS-CKPT-HASH = FUNCTION MOD
+                  ((WS-CKPT-HASH * 31) +
+                   FUNCTION ORD(IN-ID(WS-CHECKSUM-INDEX:1))
+                   4001)
+           END-PERFORM
+           ADD 1 TO WS-CKPT-HASH GIVING WS-CKPT-REL-KEY.
+
+       100-INITIALIZE.
+      *    CHECKPOINT-FILE/AUDITLOG/PROBLOG/EXCPFILE/OUTFILE are shared
+      *    by every concurrent XFERMAIN instance in this batch, not
+      *    just by a job restarting itself, so from 100-INITIALIZE's
+      *    point of view "does this file already have a sibling's
+      *    in-flight work in it" can no longer be answered by the
+      *    RESTART parm alone -- a second, ordinary (non-restart)
+      *    instance starting a few seconds after a sibling has already
+      *    begun appending is not a restart, but must not truncate what
+      *    the sibling has written so far.  So OUTPUT-DATASET/
+      *    AUDIT-FILE/PROBLEM-LOG-FILE/EXCEPTIONS-FILE now always
+      *    OPEN EXTEND (append-or-create -- this build's OPEN EXTEND
+      *    creates the file when it doesn't exist yet, same as
+      *    LOCKTAB-FILE/CHECKPOINT-FILE's OPEN I-O already does below)
+      *    regardless of WS-IS-RESTART; only CHECKPOINT-FILE's
+      *    CKPT-AREA-ID/CKPT-COMPLETE content -- never whether these
+      *    log files happen to be non-empty -- decides whether a given
+      *    area still needs transferring (220-CHECK-CHECKPOINT), so
+      *    always-append here is safe for a genuinely fresh batch too.
+      *    WS-IS-RESTART still exists to tell 500-series stale-lock
+      *    recovery (225-RECOVER-STALE-LOCK) that a PENDING checkpoint
+      *    row may legitimately be found rather than just written.
+      *    Every OPEN below is retried with backoff on FILE STATUS 61
+      *    (see 240-OPEN-RECORD-FILES for why this build can return 61
+      *    here), and each of the six files this job shares with any
+      *    other concurrent XFERMAIN instance is CLOSEd again right
+      *    after its existence/append-vs-create state is settled --
+      *    100-INITIALIZE only ever establishes that state once; every
+      *    later access to those six files reopens the file for just
+      *    that one record (see 240-OPEN-RECORD-FILES and the
+      *    52x/33x/60x open-retry helpers).
+           ACCEPT WS-RESTART-PARM FROM COMMAND-LINE
+           IF WS-RESTART-PARM(1:7) = 'RESTART'
+              SET WS-IS-RESTART TO TRUE
+           END-IF
+
+           OPEN INPUT INPUT-DATASET
+           IF WS-INFILE-STATUS NOT = '00'
+              DISPLAY 'XFERMAIN: CANNOT OPEN INFILE, STATUS='
+                  WS-INFILE-STATUS
+              SET WS-ABEND TO TRUE
+           END-IF
+
+           MOVE 0 TO WS-FILE-OPEN-RETRY
+           OPEN EXTEND OUTPUT-DATASET
+           PERFORM UNTIL WS-OUTFILE-STATUS NOT = '61'
+                   OR WS-FILE-OPEN-RETRY NOT < WS-FILE-OPEN-MAX-RETRY
+              ADD 1 TO WS-FILE-OPEN-RETRY
+              PERFORM 325-BACKOFF-WAIT
+              OPEN EXTEND OUTPUT-DATASET
+           END-PERFORM
+           IF WS-OUTFILE-STATUS = '35'
+              OPEN OUTPUT OUTPUT-DATASET
+           END-IF
+           IF WS-OUTFILE-STATUS NOT = '00'
+              DISPLAY 'XFERMAIN: CANNOT OPEN OUTFILE, STATUS='
+                  WS-OUTFILE-STATUS
+              SET WS-ABEND TO TRUE
+           ELSE
+              CLOSE OUTPUT-DATASET
+           END-IF
+
+           MOVE 0 TO WS-FILE-OPEN-RETRY
+           OPEN I-O LOCKTAB-FILE
+           PERFORM UNTIL WS-LOCKTAB-STATUS NOT = '61'
+                   OR WS-FILE-OPEN-RETRY NOT < WS-FILE-OPEN-MAX-RETRY
+              ADD 1 TO WS-FILE-OPEN-RETRY
+              PERFORM 325-BACKOFF-WAIT
+              OPEN I-O LOCKTAB-FILE
+           END-PERFORM
+           IF WS-LOCKTAB-STATUS = '35'
+              MOVE 0 TO WS-FILE-OPEN-RETRY
+              OPEN OUTPUT LOCKTAB-FILE
+              PERFORM UNTIL WS-LOCKTAB-STATUS NOT = '61'
+                      OR WS-FILE-OPEN-RETRY NOT < WS-FILE-OPEN-MAX-RETRY
+                 ADD 1 TO WS-FILE-OPEN-RETRY
+                 PERFORM 325-BACKOFF-WAIT
+                 OPEN OUTPUT LOCKTAB-FILE
+              END-PERFORM
+              CLOSE LOCKTAB-FILE
+              MOVE 0 TO WS-FILE-OPEN-RETRY
+              OPEN I-O LOCKTAB-FILE
+              PERFORM UNTIL WS-LOCKTAB-STATUS NOT = '61'
+                      OR WS-FILE-OPEN-RETRY NOT < WS-FILE-OPEN-MAX-RETRY
+                 ADD 1 TO WS-FILE-OPEN-RETRY
+                 PERFORM 325-BACKOFF-WAIT
+                 OPEN I-O LOCKTAB-FILE
+              END-PERFORM
+           END-IF
+           IF WS-LOCKTAB-STATUS NOT = '00'
+              DISPLAY 'XFERMAIN: CANNOT OPEN LOCKTAB, STATUS='
+                  WS-LOCKTAB-STATUS
+              SET WS-ABEND TO TRUE
+           ELSE
+              CLOSE LOCKTAB-FILE
+           END-IF
+
+           MOVE 0 TO WS-FILE-OPEN-RETRY
+           IF WS-IS-RESTART
+              OPEN I-O CHECKPOINT-FILE
+              PERFORM UNTIL WS-CKPT-STATUS NOT = '61'
+                      OR WS-FILE-OPEN-RETRY NOT < WS-FILE-OPEN-MAX-RETRY
+                 ADD 1 TO WS-FILE-OPEN-RETRY
+                 PERFORM 325-BACKOFF-WAIT
+                 OPEN I-O CHECKPOINT-FILE
+              END-PERFORM
+           ELSE
+              OPEN OUTPUT CHECKPOINT-FILE
+              PERFORM UNTIL WS-CKPT-STATUS NOT = '61'
+                      OR WS-FILE-OPEN-RETRY NOT < WS-FILE-OPEN-MAX-RETRY
+                 ADD 1 TO WS-FILE-OPEN-RETRY
+                 PERFORM 325-BACKOFF-WAIT
+                 OPEN OUTPUT CHECKPOINT-FILE
+              END-PERFORM
+              CLOSE CHECKPOINT-FILE
+              MOVE 0 TO WS-FILE-OPEN-RETRY
+              OPEN I-O CHECKPOINT-FILE
+              PERFORM UNTIL WS-CKPT-STATUS NOT = '61'
+                      OR WS-FILE-OPEN-RETRY NOT < WS-FILE-OPEN-MAX-RETRY
+                 ADD 1 TO WS-FILE-OPEN-RETRY
+                 PERFORM 325-BACKOFF-WAIT
+                 OPEN I-O CHECKPOINT-FILE
+              END-PERFORM
+           END-IF
+           IF WS-CKPT-STATUS = '35'
+              MOVE 0 TO WS-FILE-OPEN-RETRY
+              OPEN OUTPUT CHECKPOINT-FILE
+              PERFORM UNTIL WS-CKPT-STATUS NOT = '61'
+                      OR WS-FILE-OPEN-RETRY NOT < WS-FILE-OPEN-MAX-RETRY
+                 ADD 1 TO WS-FILE-OPEN-RETRY
+                 PERFORM 325-BACKOFF-WAIT
+                 OPEN OUTPUT CHECKPOINT-FILE
+              END-PERFORM
+              CLOSE CHECKPOINT-FILE
+              MOVE 0 TO WS-FILE-OPEN-RETRY
+              OPEN I-O CHECKPOINT-FILE
+              PERFORM UNTIL WS-CKPT-STATUS NOT = '61'
+                      OR WS-FILE-OPEN-RETRY NOT < WS-FILE-OPEN-MAX-RETRY
+                 ADD 1 TO WS-FILE-OPEN-RETRY
+                 PERFORM 325-BACKOFF-WAIT
+                 OPEN I-O CHECKPOINT-FILE
+              END-PERFORM
+           END-IF
+           IF WS-CKPT-STATUS NOT = '00'
+              DISPLAY 'XFERMAIN: CANNOT OPEN CHKPTFIL, STATUS='
+                  WS-CKPT-STATUS
+              SET WS-ABEND TO TRUE
+           ELSE
+              CLOSE CHECKPOINT-FILE
+           END-IF
+
+           MOVE 0 TO WS-FILE-OPEN-RETRY
+           OPEN EXTEND AUDIT-FILE
+           PERFORM UNTIL WS-AUDIT-STATUS NOT = '61'
+                   OR WS-FILE-OPEN-RETRY NOT < WS-FILE-OPEN-MAX-RETRY
+              ADD 1 TO WS-FILE-OPEN-RETRY
+              PERFORM 325-BACKOFF-WAIT
+              OPEN EXTEND AUDIT-FILE
+           END-PERFORM
+           IF WS-AUDIT-STATUS = '35'
+              OPEN OUTPUT AUDIT-FILE
+           END-IF
+           IF WS-AUDIT-STATUS NOT = '00'
+              DISPLAY 'XFERMAIN: CANNOT OPEN AUDITLOG, STATUS='
+                  WS-AUDIT-STATUS
+              SET WS-ABEND TO TRUE
+           ELSE
+              CLOSE AUDIT-FILE
+           END-IF
+
+           MOVE 0 TO WS-FILE-OPEN-RETRY
+           OPEN EXTEND PROBLEM-LOG-FILE
+           PERFORM UNTIL WS-PROBLOG-STATUS NOT = '61'
+                   OR WS-FILE-OPEN-RETRY NOT < WS-FILE-OPEN-MAX-RETRY
+              ADD 1 TO WS-FILE-OPEN-RETRY
+              PERFORM 325-BACKOFF-WAIT
+              OPEN EXTEND PROBLEM-LOG-FILE
+           END-PERFORM
+           IF WS-PROBLOG-STATUS = '35'
+              OPEN OUTPUT PROBLEM-LOG-FILE
+           END-IF
+           IF WS-PROBLOG-STATUS NOT = '00'
+              DISPLAY 'XFERMAIN: CANNOT OPEN PROBLOG, STATUS='
+                  WS-PROBLOG-STATUS
+              SET WS-ABEND TO TRUE
+           ELSE
+              CLOSE PROBLEM-LOG-FILE
+           END-IF
+
+           MOVE 0 TO WS-FILE-OPEN-RETRY
+           OPEN EXTEND EXCEPTIONS-FILE
+           PERFORM UNTIL WS-EXCP-STATUS NOT = '61'
+                   OR WS-FILE-OPEN-RETRY NOT < WS-FILE-OPEN-MAX-RETRY
+              ADD 1 TO WS-FILE-OPEN-RETRY
+              PERFORM 325-BACKOFF-WAIT
+              OPEN EXTEND EXCEPTIONS-FILE
+           END-PERFORM
+           IF WS-EXCP-STATUS = '35'
+              OPEN OUTPUT EXCEPTIONS-FILE
+           END-IF
+           IF WS-EXCP-STATUS NOT = '00'
+              DISPLAY 'XFERMAIN: CANNOT OPEN EXCPFILE, STATUS='
+                  WS-EXCP-STATUS
+              SET WS-ABEND TO TRUE
+           ELSE
+              CLOSE EXCEPTIONS-FILE
+           END-IF
+
+           IF WS-ABEND
+              MOVE 16 TO WS-RETURN-CODE
+           END-IF.
+
+       240-OPEN-RECORD-FILES.
+      *    LOCKTAB-FILE/CHECKPOINT-FILE are opened for just this one
+      *    input record's processing, not for the whole job, so a
+      *    second concurrent XFERMAIN instance working a different
+      *    record isn't blocked for this run's entire duration.  This
+      *    GnuCOBOL runtime takes a whole-file exclusive fcntl lock on
+      *    any non-INPUT OPEN of a RELATIVE file and does not honor
+      *    SHARING/LOCK MODE for that lock (confirmed against this
+      *    build's libcob source -- cob_fd_file_open's sharing-mode
+      *    argument is explicitly unused on this code path, "used in
+      *    4.x"; a minimal two-process repro with SHARING WITH ALL
+      *    OTHER plus every LOCK MODE this dialect accepts still
+      *    returned FILE STATUS 61 for the second opener), so no
+      *    SELECT clause fixes this on its own in this build. Retrying
+      *    the OPEN itself with backoff -- the same pattern
+      *    300-ACQUIRE-LOCK already uses for a WRITE to an occupied
+      *    slot -- is what actually lets a second instance make
+      *    progress here.
+           MOVE 'N' TO WS-FILE-OPEN-FAILED-SWITCH
+           PERFORM 241-OPEN-LOCKTAB-RETRY
+           IF NOT WS-FILE-OPEN-FAILED
+              PERFORM 242-OPEN-CKPT-RETRY
+           END-IF.
+
+       241-OPEN-LOCKTAB-RETRY.
+           MOVE 0 TO WS-FILE-OPEN-RETRY
+           OPEN I-O LOCKTAB-FILE
+           PERFORM UNTIL WS-LOCKTAB-STATUS NOT = '61'
+                   OR WS-FILE-OPEN-RETRY NOT < WS-FILE-OPEN-MAX-RETRY
+              ADD 1 TO WS-FILE-OPEN-RETRY
+              PERFORM 325-BACKOFF-WAIT
+              OPEN I-O LOCKTAB-FILE
+           END-PERFORM
+           IF WS-LOCKTAB-STATUS NOT = '00'
+              DISPLAY
+                  'XFERMAIN: CANNOT OPEN LOCKTAB FOR RECORD, STATUS='
+                  WS-LOCKTAB-STATUS
+              SET WS-FILE-OPEN-FAILED TO TRUE
+           END-IF.
+
+       242-OPEN-CKPT-RETRY.
+           MOVE 0 TO WS-FILE-OPEN-RETRY
+           OPEN I-O CHECKPOINT-FILE
+           PERFORM UNTIL WS-CKPT-STATUS NOT = '61'
+                   OR WS-FILE-OPEN-RETRY NOT < WS-FILE-OPEN-MAX-RETRY
+              ADD 1 TO WS-FILE-OPEN-RETRY
+              PERFORM 325-BACKOFF-WAIT
+              OPEN I-O CHECKPOINT-FILE
+           END-PERFORM
+           IF WS-CKPT-STATUS NOT = '00'
+              DISPLAY
+                  'XFERMAIN: CANNOT OPEN CHKPTFIL FOR RECORD, STATUS='
+                  WS-CKPT-STATUS
+              CLOSE LOCKTAB-FILE
+              SET WS-FILE-OPEN-FAILED TO TRUE
+           END-IF.
+
+       245-CLOSE-RECORD-FILES.
+           CLOSE LOCKTAB-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       246-RECORD-FILE-CONTENTION.
+      *    LOCKTAB-FILE/CHECKPOINT-FILE stayed unavailable for this
+      *    record's whole open-retry budget -- treated as a stall
+      *    (same as 330-STALL-HANDLING) rather than aborting the run
+      *    over one record's transient contention with another
+      *    instance.
+           ADD 1 TO WS-STALLED-COUNT
+           PERFORM 310-GET-TIMESTAMP
+           MOVE SPACES TO PROBLEM-LOG-RECORD
+           MOVE WS-TIMESTAMP TO PL-TIMESTAMP
+           MOVE WS-CURRENT-AREA-ID TO PL-AREA-ID
+           MOVE SPACES TO PL-HOLDER-ID
+           MOVE WS-FILE-OPEN-RETRY TO PL-ATTEMPTS
+           MOVE 'LOCKTAB/CHKPTFIL UNAVAILABLE - FILE OPEN CONTENTION'
+               TO PL-REASON
+           PERFORM 331-OPEN-PROBLOG-RETRY
+           IF NOT WS-FILE-OPEN-FAILED
+              WRITE PROBLEM-LOG-RECORD
+              CLOSE PROBLEM-LOG-FILE
+           END-IF
+           IF WS-RETURN-CODE < 8
+              MOVE 8 TO WS-RETURN-CODE
+           END-IF.
+
+       220-CHECK-CHECKPOINT.
+           READ CHECKPOINT-FILE
+               INVALID KEY CONTINUE
+               NOT INVALID KEY
+                   IF CKPT-AREA-ID = IN-ID
+                      IF CKPT-COMPLETE
+                         SET WS-ALREADY-DONE TO TRUE
+                      ELSE
+                         IF CKPT-PENDING
+                            PERFORM 225-RECOVER-STALE-LOCK
+                         END-IF
+                      END-IF
+                   END-IF
+           END-READ.
+
+       225-RECOVER-STALE-LOCK.
+      *    CKPT-PENDING for this area is only ever found here on a
+      *    restart (a normal run opens CHKPTFIL clean), and it means a
+      *    prior run acquired the lock, wrote the PENDING checkpoint,
+      *    then crashed before 500-RELEASE-LOCK/510-WRITE-CHECKPOINT
+      *    ran.  That LOCKTAB-FILE row is dead -- its holder no longer
+      *    exists -- so clear it here instead of letting
+      *    300-ACQUIRE-LOCK burn its whole retry budget contending
+      *    with it and logging an ordinary stall.  Confirms LT-AREA-ID
+      *    matches before deleting, the same as 322-LOOKUP-CURRENT-
+      *    HOLDER and 505/510's checkpoint guards -- a hash collision
+      *    on LOCKTAB-FILE's smaller (4001-slot) key space could put a
+      *    different, still-live area's lock in this slot, and that
+      *    one must not be torn down.
+           DISPLAY 'STALE LOCK FOR PENDING CHECKPOINT - CLEARING: '
+               IN-ID
+           READ LOCKTAB-FILE
+               INVALID KEY CONTINUE
+               NOT INVALID KEY
+                   IF LT-AREA-ID = IN-ID
+                      DELETE LOCKTAB-FILE
+                          INVALID KEY CONTINUE
+                      END-DELETE
+                   ELSE
+                      DISPLAY
+                          'LOCKTAB SLOT COLLISION - NOT CLEARING: '
+                          LT-AREA-ID ' VS ' IN-ID
+                   END-IF
+           END-READ.
+
+       300-ACQUIRE-LOCK.
+      *    Acquiring the lock IS the WRITE below succeeding: the file
+      *    system's occupied-relative-slot check does the arbitration
+      *    for this area, independently of every other area's slot.
+      *    Retries are bounded (WS-MAX-RETRY) so a held lock stalls the
+      *    job with a diagnosable problem-log entry instead of spinning
+      *    forever.
+           MOVE 0 TO WS-RETRY-COUNT
+           MOVE 0 TO WS-WAIT-TIME-MS
+           MOVE 'N' TO WS-LOCK-ACQUIRED-SWITCH
+           PERFORM 320-TRY-ACQUIRE-LOCKTAB-RECORD
+           PERFORM UNTIL WS-LOCK-ACQUIRED
+                      OR WS-RETRY-COUNT NOT < WS-MAX-RETRY
+              ADD 1 TO WS-RETRY-COUNT
+              ADD WS-WAIT-UNIT-MS TO WS-WAIT-TIME-MS
+              PERFORM 325-BACKOFF-WAIT
+              PERFORM 320-TRY-ACQUIRE-LOCKTAB-RECORD
+           END-PERFORM.
+
+       310-GET-TIMESTAMP.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+
+       320-TRY-ACQUIRE-LOCKTAB-RECORD.
+           PERFORM 310-GET-TIMESTAMP
+           MOVE WS-CURRENT-AREA-ID TO LT-AREA-ID
+           SET LT-LOCKED TO TRUE
+           MOVE WS-JOB-ID TO LT-HOLDER-ID
+           MOVE WS-TIMESTAMP TO LT-TIMESTAMP-ACQUIRED
+           WRITE LOCKTAB-RECORD
+               INVALID KEY PERFORM 322-LOOKUP-CURRENT-HOLDER
+               NOT INVALID KEY SET WS-LOCK-ACQUIRED TO TRUE
+           END-WRITE.
+
+       322-LOOKUP-CURRENT-HOLDER.
+      *    WRITE only failed INVALID KEY because the slot is occupied
+      *    -- by this same area's own lock (genuine contention) or, on
+      *    a hash collision, by an unrelated area's lock (this area
+      *    was never actually held by whoever is in that slot).  Only
+      *    the first case is a real "someone is holding my lock";
+      *    reporting the second as a normal holder would mislead the
+      *    problem log and any operator reading it.
+           READ LOCKTAB-FILE
+               INVALID KEY MOVE SPACES TO WS-CURRENT-HOLDER
+               NOT INVALID KEY
+                   IF LT-AREA-ID = WS-CURRENT-AREA-ID
+                      MOVE LT-HOLDER-ID TO WS-CURRENT-HOLDER
+                   ELSE
+                      MOVE 'COLLIDE' TO WS-CURRENT-HOLDER
+                   END-IF
+           END-READ.
+
+       325-BACKOFF-WAIT.
+      *    A real OS-mediated wait (CBL_OC_NANOSLEEP) between retries,
+      *    not a CPU-spinning loop; the lock arbitration itself has
+      *    been OS/file-system-mediated (WRITE to an occupied relative
+      *    slot) since the lock table replaced WS-MUTEX -- this just
+      *    stops attempts from burning CPU between tries.  Reused as-is
+      *    for the per-record file-open retry loops (240-246, 521, 331,
+      *    608, 611).
+           COMPUTE WS-SLEEP-NANOS = WS-WAIT-UNIT-MS * 1000000
+           CALL "CBL_OC_NANOSLEEP" USING WS-SLEEP-NANOS.
+
+       400-DO-TRANSFER.
+           MOVE WS-AREA-1 TO WS-AREA-2.
+
+       500-RELEASE-LOCK.
+           DELETE LOCKTAB-FILE
+               INVALID KEY CONTINUE
+           END-DELETE.
+
+       505-WRITE-CHECKPOINT-PENDING.
+      *    Written under the lock, before 400-DO-TRANSFER touches the
+      *    areas, so a crash mid-transfer leaves CKPT-PENDING on
+      *    CHKPTFIL instead of either CKPT-COMPLETE or nothing --
+      *    distinguishable on the next run from an area that was never
+      *    attempted at all.
+           MOVE IN-ID TO CKPT-AREA-ID
+           SET CKPT-PENDING TO TRUE
+           MOVE WS-TIMESTAMP TO CKPT-TIMESTAMP
+           WRITE CHECKPOINT-RECORD
+               INVALID KEY PERFORM 506-REWRITE-CHECKPOINT-IF-OWN
+           END-WRITE.
+
+       506-REWRITE-CHECKPOINT-IF-OWN.
+      *    WRITE only failed INVALID KEY because the slot is occupied
+      *    -- by this same area's earlier checkpoint (safe to REWRITE)
+      *    or, on a hash collision, by a completely different area
+      *    (220-CHECK-CHECKPOINT already guards the read side the same
+      *    way).  REWRITE-ing an unrelated area's slot here would mark
+      *    that other area PENDING, risking it being flipped back to a
+      *    stale checkpoint and re-transferred later -- exactly the
+      *    duplicate-transfer outcome the checkpoint exists to prevent.
+      *    Losing this area's own checkpoint bookkeeping to a collision
+      *    only risks a redundant, safely re-detectable retransfer of
+      *    this same area on a future restart.
+           READ CHECKPOINT-FILE
+               INVALID KEY CONTINUE
+               NOT INVALID KEY
+                   IF CKPT-AREA-ID = IN-ID
+                      MOVE IN-ID TO CKPT-AREA-ID
+                      SET CKPT-PENDING TO TRUE
+                      MOVE WS-TIMESTAMP TO CKPT-TIMESTAMP
+                      REWRITE CHECKPOINT-RECORD
+                   ELSE
+                      DISPLAY
+                        'CHECKPOINT SLOT COLLISION - NOT OVERWRITING: '
+                          CKPT-AREA-ID ' VS ' IN-ID
+                   END-IF
+           END-READ.
+
+       510-WRITE-CHECKPOINT.
+      *    Same area-id guard as 506-REWRITE-CHECKPOINT-IF-OWN: this
+      *    slot should hold the PENDING record 505 just wrote for this
+      *    same IN-ID, but if 505 backed off from a collision the slot
+      *    still belongs to a different area, and REWRITE must not
+      *    blindly mark that area's checkpoint COMPLETE.
+           READ CHECKPOINT-FILE
+               INVALID KEY PERFORM 511-WRITE-CHECKPOINT-COMPLETE
+               NOT INVALID KEY
+                   IF CKPT-AREA-ID = IN-ID
+                      PERFORM 511-WRITE-CHECKPOINT-COMPLETE
+                   ELSE
+                      DISPLAY
+                        'CHECKPOINT SLOT COLLISION - NOT OVERWRITING: '
+                          CKPT-AREA-ID ' VS ' IN-ID
+                   END-IF
+           END-READ.
+
+       511-WRITE-CHECKPOINT-COMPLETE.
+           MOVE IN-ID TO CKPT-AREA-ID
+           SET CKPT-COMPLETE TO TRUE
+           MOVE WS-TIMESTAMP TO CKPT-TIMESTAMP
+           REWRITE CHECKPOINT-RECORD
+               INVALID KEY WRITE CHECKPOINT-RECORD
+           END-REWRITE.
+
+       520-WRITE-AUDIT-RECORD.
+           PERFORM 521-OPEN-AUDIT-RETRY
+           IF NOT WS-FILE-OPEN-FAILED
+              MOVE SPACES TO AUDIT-RECORD
+              MOVE WS-TIMESTAMP TO AUD-TIMESTAMP
+              MOVE WS-CURRENT-AREA-ID TO AUD-AREA-ID
+              MOVE WS-WAIT-TIME-MS TO AUD-WAIT-MS
+              MOVE A2-ID TO AUD-ID
+              MOVE A2-AMOUNT TO AUD-AMOUNT
+              MOVE A2-EFF-DATE TO AUD-EFFECTIVE-DATE
+              WRITE AUDIT-RECORD
+              CLOSE AUDIT-FILE
+           END-IF.
+
+       521-OPEN-AUDIT-RETRY.
+           MOVE 'N' TO WS-FILE-OPEN-FAILED-SWITCH
+           MOVE 0 TO WS-FILE-OPEN-RETRY
+           OPEN EXTEND AUDIT-FILE
+           PERFORM UNTIL WS-AUDIT-STATUS NOT = '61'
+                   OR WS-FILE-OPEN-RETRY NOT < WS-FILE-OPEN-MAX-RETRY
+              ADD 1 TO WS-FILE-OPEN-RETRY
+              PERFORM 325-BACKOFF-WAIT
+              OPEN EXTEND AUDIT-FILE
+           END-PERFORM
+           IF WS-AUDIT-STATUS NOT = '00'
+              DISPLAY
+                  'XFERMAIN: CANNOT OPEN AUDITLOG FOR RECORD, STATUS='
+                  WS-AUDIT-STATUS
+              SET WS-FILE-OPEN-FAILED TO TRUE
+           END-IF.
+
+       330-STALL-HANDLING.
+           ADD 1 TO WS-STALLED-COUNT
+           ADD WS-WAIT-TIME-MS TO WS-TOTAL-WAIT-MS
+           IF WS-WAIT-TIME-MS > WS-MAX-WAIT-MS
+              MOVE WS-WAIT-TIME-MS TO WS-MAX-WAIT-MS
+           END-IF
+           PERFORM 310-GET-TIMESTAMP
+           MOVE SPACES TO PROBLEM-LOG-RECORD
+           MOVE WS-TIMESTAMP TO PL-TIMESTAMP
+           MOVE WS-CURRENT-AREA-ID TO PL-AREA-ID
+           MOVE WS-CURRENT-HOLDER TO PL-HOLDER-ID
+           MOVE WS-RETRY-COUNT TO PL-ATTEMPTS
+           IF WS-CURRENT-HOLDER(1:7) = 'COLLIDE'
+              MOVE 'LOCKTAB SLOT COLLISION WITH ANOTHER AREA'
+                  TO PL-REASON
+           ELSE
+              MOVE 'LOCK NOT ACQUIRED WITHIN RETRY LIMIT' TO PL-REASON
+           END-IF
+           PERFORM 331-OPEN-PROBLOG-RETRY
+           IF NOT WS-FILE-OPEN-FAILED
+              WRITE PROBLEM-LOG-RECORD
+              CLOSE PROBLEM-LOG-FILE
+           END-IF
+           IF WS-RETURN-CODE < 8
+              MOVE 8 TO WS-RETURN-CODE
+           END-IF.
+
+       331-OPEN-PROBLOG-RETRY.
+           MOVE 'N' TO WS-FILE-OPEN-FAILED-SWITCH
+           MOVE 0 TO WS-FILE-OPEN-RETRY
+           OPEN EXTEND PROBLEM-LOG-FILE
+           PERFORM UNTIL WS-PROBLOG-STATUS NOT = '61'
+                   OR WS-FILE-OPEN-RETRY NOT < WS-FILE-OPEN-MAX-RETRY
+              ADD 1 TO WS-FILE-OPEN-RETRY
+              PERFORM 325-BACKOFF-WAIT
+              OPEN EXTEND PROBLEM-LOG-FILE
+           END-PERFORM
+           IF WS-PROBLOG-STATUS NOT = '00'
+              DISPLAY
+                  'XFERMAIN: CANNOT OPEN PROBLOG FOR RECORD, STATUS='
+                  WS-PROBLOG-STATUS
+              SET WS-FILE-OPEN-FAILED TO TRUE
+           END-IF.
+
+       600-RECONCILE.
+      *    Compares the destination area back against the source area
+      *    the transfer read from, both byte-for-byte and via a
+      *    checksum, and logs any mismatch instead of assuming the
+      *    MOVE that crossed the lock boundary landed intact.
+           PERFORM 605-COMPUTE-SOURCE-CHECKSUM
+           PERFORM 606-COMPUTE-TARGET-CHECKSUM
+           IF WS-AREA-1 NOT = WS-AREA-2
+              OR WS-SOURCE-CHECKSUM NOT = WS-TARGET-CHECKSUM
+              PERFORM 607-WRITE-EXCEPTION-RECORD
+           END-IF.
+
+       605-COMPUTE-SOURCE-CHECKSUM.
+           MOVE 0 TO WS-SOURCE-CHECKSUM
+           PERFORM VARYING WS-CHECKSUM-INDEX FROM 1 BY 1
+                   UNTIL WS-CHECKSUM-INDEX > 100
+              COMPUTE WS-SOURCE-CHECKSUM = FUNCTION MOD
+                  (WS-SOURCE-CHECKSUM +
+                   FUNCTION ORD(WS-AREA-1(WS-CHECKSUM-INDEX:1))
+                   9999999999)
+           END-PERFORM.
+
+       606-COMPUTE-TARGET-CHECKSUM.
+           MOVE 0 TO WS-TARGET-CHECKSUM
+           PERFORM VARYING WS-CHECKSUM-INDEX FROM 1 BY 1
+                   UNTIL WS-CHECKSUM-INDEX > 100
+              COMPUTE WS-TARGET-CHECKSUM = FUNCTION MOD
+                  (WS-TARGET-CHECKSUM +
+                   FUNCTION ORD(WS-AREA-2(WS-CHECKSUM-INDEX:1))
+                   9999999999)
+           END-PERFORM.
+
+       607-WRITE-EXCEPTION-RECORD.
+           ADD 1 TO WS-EXCEPTION-COUNT
+           PERFORM 608-OPEN-EXCP-RETRY
+           IF NOT WS-FILE-OPEN-FAILED
+              MOVE SPACES TO EXCEPTION-RECORD
+              MOVE WS-TIMESTAMP TO EX-TIMESTAMP
+              MOVE WS-CURRENT-AREA-ID TO EX-AREA-ID
+              MOVE WS-SOURCE-CHECKSUM TO EX-SOURCE-CHECKSUM
+              MOVE WS-TARGET-CHECKSUM TO EX-TARGET-CHECKSUM
+              MOVE 'SOURCE/DESTINATION MISMATCH' TO EX-DESCRIPTION
+              WRITE EXCEPTION-RECORD
+              CLOSE EXCEPTIONS-FILE
+           END-IF
+           IF WS-RETURN-CODE < 4
+              MOVE 4 TO WS-RETURN-CODE
+           END-IF.
+
+       608-OPEN-EXCP-RETRY.
+           MOVE 'N' TO WS-FILE-OPEN-FAILED-SWITCH
+           MOVE 0 TO WS-FILE-OPEN-RETRY
+           OPEN EXTEND EXCEPTIONS-FILE
+           PERFORM UNTIL WS-EXCP-STATUS NOT = '61'
+                   OR WS-FILE-OPEN-RETRY NOT < WS-FILE-OPEN-MAX-RETRY
+              ADD 1 TO WS-FILE-OPEN-RETRY
+              PERFORM 325-BACKOFF-WAIT
+              OPEN EXTEND EXCEPTIONS-FILE
+           END-PERFORM
+           IF WS-EXCP-STATUS NOT = '00'
+              DISPLAY
+                  'XFERMAIN: CANNOT OPEN EXCPFILE FOR RECORD, STATUS='
+                  WS-EXCP-STATUS
+              SET WS-FILE-OPEN-FAILED TO TRUE
+           END-IF.
+
+       610-WRITE-OUTPUT-RECORD.
+           PERFORM 611-OPEN-OUTPUT-RETRY
+           IF NOT WS-FILE-OPEN-FAILED
+              MOVE WS-AREA-2 TO OUTPUT-RECORD
+              WRITE OUTPUT-RECORD
+              ADD 1 TO WS-OUTPUT-RECORD-COUNT
+              CLOSE OUTPUT-DATASET
+           END-IF.
+
+       611-OPEN-OUTPUT-RETRY.
+           MOVE 'N' TO WS-FILE-OPEN-FAILED-SWITCH
+           MOVE 0 TO WS-FILE-OPEN-RETRY
+           OPEN EXTEND OUTPUT-DATASET
+           PERFORM UNTIL WS-OUTFILE-STATUS NOT = '61'
+                   OR WS-FILE-OPEN-RETRY NOT < WS-FILE-OPEN-MAX-RETRY
+              ADD 1 TO WS-FILE-OPEN-RETRY
+              PERFORM 325-BACKOFF-WAIT
+              OPEN EXTEND OUTPUT-DATASET
+           END-PERFORM
+           IF WS-OUTFILE-STATUS NOT = '00'
+              DISPLAY
+                  'XFERMAIN: CANNOT OPEN OUTFILE FOR RECORD, STATUS='
+                  WS-OUTFILE-STATUS
+              SET WS-FILE-OPEN-FAILED TO TRUE
+           END-IF.
+
+       700-WRITE-SUMMARY-REPORT.
+           ADD WS-COMPLETED-COUNT WS-STALLED-COUNT
+               GIVING WS-DENOM-COUNT
+           IF WS-DENOM-COUNT > 0
+              COMPUTE WS-AVG-WAIT-MS ROUNDED =
+                  WS-TOTAL-WAIT-MS / WS-DENOM-COUNT
+           ELSE
+              MOVE 0 TO WS-AVG-WAIT-MS
+           END-IF
+           OPEN OUTPUT SUMMARY-REPORT-FILE
+           MOVE 'XFERMAIN THROUGHPUT / CONTENTION SUMMARY' TO
+               SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           MOVE SPACES TO SUMMARY-REPORT-LINE
+           STRING 'ATTEMPTED : ' WS-ATTEMPTED-COUNT
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           MOVE SPACES TO SUMMARY-REPORT-LINE
+           STRING 'COMPLETED : ' WS-COMPLETED-COUNT
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           MOVE SPACES TO SUMMARY-REPORT-LINE
+           STRING 'SKIPPED   : ' WS-SKIPPED-COUNT
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           MOVE SPACES TO SUMMARY-REPORT-LINE
+           STRING 'STALLED   : ' WS-STALLED-COUNT
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           MOVE SPACES TO SUMMARY-REPORT-LINE
+           STRING 'AVG WAIT (MS) : ' WS-AVG-WAIT-MS
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           MOVE SPACES TO SUMMARY-REPORT-LINE
+           STRING 'MAX WAIT (MS) : ' WS-MAX-WAIT-MS
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           MOVE SPACES TO SUMMARY-REPORT-LINE
+           STRING 'EXCEPTIONS: ' WS-EXCEPTION-COUNT
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           MOVE SPACES TO SUMMARY-REPORT-LINE
+           STRING 'INPUT RECORDS READ    : ' WS-INPUT-RECORD-COUNT
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           MOVE SPACES TO SUMMARY-REPORT-LINE
+           STRING 'OUTPUT RECORDS WRITTEN: ' WS-OUTPUT-RECORD-COUNT
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           CLOSE SUMMARY-REPORT-FILE
+           DISPLAY 'ATTEMPTED=' WS-ATTEMPTED-COUNT
+               ' COMPLETED=' WS-COMPLETED-COUNT
+               ' SKIPPED=' WS-SKIPPED-COUNT
+               ' STALLED=' WS-STALLED-COUNT
+               ' AVG-WAIT-MS=' WS-AVG-WAIT-MS
+               ' MAX-WAIT-MS=' WS-MAX-WAIT-MS
+               ' EXCEPTIONS=' WS-EXCEPTION-COUNT
+           DISPLAY 'INPUT-RECORDS=' WS-INPUT-RECORD-COUNT
+               ' OUTPUT-RECORDS=' WS-OUTPUT-RECORD-COUNT.
+
+       900-TERMINATE.
+      *    Only INPUT-DATASET is still open at job end: 100-INITIALIZE
+      *    now closes OUTPUT-DATASET/LOCKTAB-FILE/CHECKPOINT-FILE/
+      *    AUDIT-FILE/PROBLEM-LOG-FILE/EXCEPTIONS-FILE again as soon as
+      *    it settles their fresh-vs-restart state, and every later
+      *    access to those six reopens and recloses them for just that
+      *    one record/write (see 240-245, 521, 331, 608, 611).
+           CLOSE INPUT-DATASET.
