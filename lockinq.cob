@@ -0,0 +1,130 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOCKINQ.
+      *****************************************************************
+      *  LOCKINQ
+      *  Operator inquiry utility for LOCKTAB-FILE (see XFERMAIN).
+      *  Browses the lock table left behind by a running or hung
+      *  transfer job and displays, for every area currently locked,
+      *  who holds it and how long they have held it -- so operations
+      *  can tell a genuinely stuck job from a slow one without
+      *  cancelling it blind.  Read-only; never touches the lock file.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOCKTAB-FILE ASSIGN TO "LOCKTAB"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-LOCKTAB-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOCKTAB-FILE.
+           COPY LOCKTAB.
+
+       WORKING-STORAGE SECTION.
+       01  WS-LOCKTAB-STATUS           PIC XX.
+       01  WS-EOF-SWITCH               PIC X VALUE 'N'.
+           88  WS-EOF                  VALUE 'Y'.
+       01  WS-HELD-COUNT               PIC 9(5) VALUE 0.
+
+       01  WS-TS-INPUT                 PIC X(21).
+       01  WS-TS-INPUT-GROUP REDEFINES WS-TS-INPUT.
+           05  WS-TS-IN-DATE           PIC 9(8).
+           05  WS-TS-IN-HH             PIC 99.
+           05  WS-TS-IN-MM             PIC 99.
+           05  WS-TS-IN-SS             PIC 99.
+           05  FILLER                  PIC X(7).
+       01  WS-TS-DAYS                  PIC S9(9) COMP-5.
+       01  WS-TS-SECONDS-OF-DAY        PIC S9(9) COMP-5.
+       01  WS-TS-TOTAL-SECONDS         PIC S9(9) COMP-5.
+
+       01  WS-NOW-TOTAL-SECONDS        PIC S9(9) COMP-5.
+       01  WS-LOCK-TOTAL-SECONDS       PIC S9(9) COMP-5.
+       01  WS-HELD-SECONDS             PIC S9(9) COMP-5.
+       01  WS-HELD-SECONDS-DISPLAY     PIC ZZZZZ9.
+
+       01  WS-REPORT-LINE              PIC X(80).
+
+       01  WS-OPEN-RETRY                PIC 999 VALUE 0.
+       01  WS-OPEN-MAX-RETRY            PIC 999 VALUE 100.
+       01  WS-OPEN-FAILED-SWITCH        PIC X VALUE 'N'.
+           88  WS-OPEN-FAILED           VALUE 'Y'.
+       01  WS-SLEEP-NANOS               PIC 9(9) COMP-5.
+
+       PROCEDURE DIVISION.
+
+       000-MAIN-CONTROL.
+           PERFORM 100-INITIALIZE
+           IF NOT WS-OPEN-FAILED
+              PERFORM 200-REPORT-LOCKS UNTIL WS-EOF
+              CLOSE LOCKTAB-FILE
+           END-IF
+           PERFORM 800-REPORT-TOTALS
+           GOBACK.
+
+       100-INITIALIZE.
+      *    LOCKTAB is shared with any currently-running XFERMAIN
+      *    instance, and this GnuCOBOL runtime returns FILE STATUS 61
+      *    (not a wait) when a file it has whole-file fcntl-locked is
+      *    opened again elsewhere -- so a plain unchecked OPEN INPUT
+      *    can come back busy rather than simply slow.  Retry with the
+      *    same backoff XFERMAIN uses for its own contended opens, and
+      *    if the file genuinely doesn't exist yet (STATUS 35, no job
+      *    has run) or opening otherwise never succeeds, report that
+      *    cleanly and skip the read loop instead of hanging in
+      *    200-REPORT-LOCKS' first READ NEXT RECORD against an
+      *    unopened file.
+           MOVE FUNCTION CURRENT-DATE TO WS-TS-INPUT
+           PERFORM 300-COMPUTE-SECONDS-SINCE-EPOCH
+           MOVE WS-TS-TOTAL-SECONDS TO WS-NOW-TOTAL-SECONDS
+           OPEN INPUT LOCKTAB-FILE
+           PERFORM UNTIL WS-LOCKTAB-STATUS NOT = '61'
+                   OR WS-OPEN-RETRY NOT < WS-OPEN-MAX-RETRY
+              ADD 1 TO WS-OPEN-RETRY
+              PERFORM 110-BACKOFF-WAIT
+              OPEN INPUT LOCKTAB-FILE
+           END-PERFORM
+           IF WS-LOCKTAB-STATUS NOT = '00'
+              DISPLAY 'LOCKINQ - CURRENT LOCK-TABLE HOLDERS'
+              DISPLAY 'LOCKINQ: CANNOT OPEN LOCKTAB, STATUS='
+                  WS-LOCKTAB-STATUS
+              SET WS-OPEN-FAILED TO TRUE
+           ELSE
+              DISPLAY 'LOCKINQ - CURRENT LOCK-TABLE HOLDERS'
+              DISPLAY 'AREA-ID    HOLDER-ID ACQUIRED-AT           '
+                  'HELD-SECONDS'
+           END-IF.
+
+       110-BACKOFF-WAIT.
+           COMPUTE WS-SLEEP-NANOS = 50 * 1000000
+           CALL "CBL_OC_NANOSLEEP" USING WS-SLEEP-NANOS.
+
+       200-REPORT-LOCKS.
+           READ LOCKTAB-FILE NEXT RECORD
+               AT END SET WS-EOF TO TRUE
+               NOT AT END PERFORM 210-DISPLAY-LOCK-ENTRY
+           END-READ.
+
+       210-DISPLAY-LOCK-ENTRY.
+           ADD 1 TO WS-HELD-COUNT
+           MOVE LT-TIMESTAMP-ACQUIRED TO WS-TS-INPUT
+           PERFORM 300-COMPUTE-SECONDS-SINCE-EPOCH
+           MOVE WS-TS-TOTAL-SECONDS TO WS-LOCK-TOTAL-SECONDS
+           COMPUTE WS-HELD-SECONDS =
+               WS-NOW-TOTAL-SECONDS - WS-LOCK-TOTAL-SECONDS
+           MOVE WS-HELD-SECONDS TO WS-HELD-SECONDS-DISPLAY
+           DISPLAY LT-AREA-ID ' ' LT-HOLDER-ID ' '
+               LT-TIMESTAMP-ACQUIRED ' ' WS-HELD-SECONDS-DISPLAY.
+
+       300-COMPUTE-SECONDS-SINCE-EPOCH.
+           COMPUTE WS-TS-DAYS = FUNCTION INTEGER-OF-DATE(WS-TS-IN-DATE)
+           COMPUTE WS-TS-SECONDS-OF-DAY =
+               (WS-TS-IN-HH * 3600) + (WS-TS-IN-MM * 60) + WS-TS-IN-SS
+           COMPUTE WS-TS-TOTAL-SECONDS =
+               (WS-TS-DAYS * 86400) + WS-TS-SECONDS-OF-DAY.
+
+       800-REPORT-TOTALS.
+           DISPLAY ' '
+           DISPLAY 'TOTAL AREAS CURRENTLY LOCKED: ' WS-HELD-COUNT.
